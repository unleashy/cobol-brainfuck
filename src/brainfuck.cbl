@@ -12,53 +12,676 @@ file-control.
     select Source-File assign to dynamic file-arg
         file status is file-status.
 
+    select Checkpoint-File assign to dynamic checkpoint-file-arg
+        file status is checkpoint-file-status.
+
+    select Trace-File assign to dynamic trace-file-arg
+        organization is line sequential
+        file status is trace-file-status.
+
+    select Output-File assign to dynamic output-file-arg
+        file status is output-file-status.
+
+    select Input-File assign to dynamic input-file-arg
+        file status is input-file-status.
+
+    select Audit-File assign to dynamic audit-file-arg
+        organization is line sequential
+        file status is audit-file-status.
+
 data division.
 file section.
     fd Source-File.
     01 fs-source-file.
         02 fs-instruction  pic X.
 
+    fd Audit-File.
+    01 au-record.
+        02 au-source-file  pic X(255).
+        02 filler          pic x value is space.
+        02 au-start-ts     pic X(14).
+        02 filler          pic x value is space.
+        02 au-end-ts       pic X(14).
+        02 filler          pic x value is space.
+        02 au-user         pic X(16).
+        02 filler          pic x value is space.
+        02 au-return-code  pic -9.
+        02 filler          pic x value is space.
+        02 au-instr-count  pic Z(9)9.
+
+    fd Output-File.
+    01 of-record  pic X.
+
+    fd Input-File.
+    01 if-record  pic X.
+
+    fd Checkpoint-File.
+    01 cp-record.
+        02 cp-iptr           usage is binary-long.
+        02 cp-dptr           usage is binary-long.
+        02 cp-instr-count    usage is binary-long.
+        02 cp-tape-length    usage is binary-long.
+        *> per-instruction-type counters and high-water mark (request 005)
+        *> carried across a checkpoint so a resumed run's end-of-run
+        *> report stays consistent with the instructions-executed total
+        *> instead of only reflecting activity since the last restore.
+        02 cp-count-gt       usage is binary-long.
+        02 cp-count-lt       usage is binary-long.
+        02 cp-count-plus     usage is binary-long.
+        02 cp-count-minus    usage is binary-long.
+        02 cp-count-dot      usage is binary-long.
+        02 cp-count-comma    usage is binary-long.
+        02 cp-count-lbrack   usage is binary-long.
+        02 cp-count-rbrack   usage is binary-long.
+        02 cp-max-dptr       usage is binary-long.
+        02 cp-tape           usage is binary-char unsigned
+                          occurs 1 to 1000000 times depending on cp-tape-length.
+
+    fd Trace-File.
+    01 tr-record.
+        02 tr-iptr   pic zzzzzzzz9.
+        02 filler    pic x value is space.
+        02 tr-instr  pic x.
+        02 filler    pic x value is space.
+        02 tr-dptr   pic zzzzzzzz9.
+        02 filler    pic x value is space.
+        02 tr-cell   pic -zzz9.
+
 working-storage section.
     01 tmp-input       pic X.
     01 file-arg        pic X(255) value is space.
     01 file-status     pic 99.
-    01 source-len      pic 999 value is zero.
+    01 source-len      usage is binary-long value is zero.
+    *> number of brainfuck-code entries actually populated by bf-read --
+    *> distinct from source-len (a raw source character count used only
+    *> to size the occurs depending on table) because consecutive
+    *> +-<> runs are aggregated onto a single entry, so bf-run must stop
+    *> at the last populated entry, not the last source character.
+    01 brainfuck-code-len usage is binary-long value is zero.
+
+    *> checkpoint/restart (request 000)
+    01 checkpoint-file-arg      pic X(255) value is space.
+    01 checkpoint-file-status   pic 99.
+    01 checkpoint-interval-arg  pic X(9)   value is space.
+    01 checkpoint-interval      usage is binary-long value is zero.
+    01 checkpoint-enabled       pic X      value is 'N'.
+        88 checkpointing-enabled           value is 'Y'.
+    01 checkpoint-divisor-work  usage is binary-long.
+    01 checkpoint-remainder     usage is binary-long.
+    01 checkpoint-idx           usage is binary-long.
+
+    *> instruction trace (request 001)
+    01 trace-file-arg           pic X(255) value is space.
+    01 trace-file-status        pic 99.
+    01 trace-enabled            pic X      value is 'N'.
+        88 tracing-enabled                value is 'Y'.
+
+    *> '.' output routed to a dataset (request 003)
+    01 output-file-arg          pic X(255) value is space.
+    01 output-file-status       pic 99.
+    01 output-enabled           pic X      value is 'N'.
+        88 output-to-file                 value is 'Y'.
+
+    *> file-based input for ',' (request 006)
+    01 input-file-arg           pic X(255) value is space.
+    01 input-file-status        pic 99.
+    01 input-enabled            pic X      value is 'N'.
+        88 input-from-file                value is 'Y'.
+    01 input-eof-flag           pic X      value is 'N'.
+        88 input-at-end                   value is 'Y'.
+
+    *> callable-entry bookkeeping (request 002, batch driver)
+    01 bf-invoked-as-entry      pic X      value is 'N'.
+        88 bf-is-entry-call               value is 'Y'.
+    01 bf-error-message         pic X(80)  value is spaces.
+
+    *> runaway-loop safeguard (request 004)
+    01 max-instructions-arg     pic X(9)   value is space.
+    01 max-instructions         usage is binary-long value is zero.
+    01 wrk-count-display        pic Z(9)9.
+    01 wrk-limit-display        pic Z(9)9.
+
+    *> end-of-run statistics report (request 005)
+    01 stat-count-gt      usage is binary-long value is zero.
+    01 stat-count-lt      usage is binary-long value is zero.
+    01 stat-count-plus    usage is binary-long value is zero.
+    01 stat-count-minus   usage is binary-long value is zero.
+    01 stat-count-dot     usage is binary-long value is zero.
+    01 stat-count-comma   usage is binary-long value is zero.
+    01 stat-count-lbrack  usage is binary-long value is zero.
+    01 stat-count-rbrack  usage is binary-long value is zero.
+    01 stat-max-dptr      usage is binary-long value is zero.
+    01 stat-start-time.
+        02 stat-start-hh pic 99.
+        02 stat-start-mm pic 99.
+        02 stat-start-ss pic 99.
+        02 stat-start-cc pic 99.
+    01 stat-end-time.
+        02 stat-end-hh   pic 99.
+        02 stat-end-mm   pic 99.
+        02 stat-end-ss   pic 99.
+        02 stat-end-cc   pic 99.
+    01 stat-elapsed-hundredths usage is binary-long.
+    01 stat-elapsed-seconds    usage is binary-long.
+    01 stat-elapsed-remainder  usage is binary-long.
+    01 stat-elapsed-remainder-display pic 99.
+    01 stat-display            pic Z(9)9.
+
+    *> configurable tape length and bounds-checked dptr (request 008)
+    01 tape-length-arg  pic X(9) value is space.
+    01 tape-length       usage is binary-long value is 30000.
+    01 bf-new-dptr        usage is binary-long.
+    01 wrk-instr-display  pic Z(9)9.
+
+    *> run history / audit log (request 009)
+    01 audit-file-arg      pic X(255) value is space.
+    01 audit-file-status   pic 99.
+    01 audit-user          pic X(16)  value is spaces.
+    01 audit-start-date    pic 9(8).
+    01 audit-start-time.
+        02 audit-start-hh pic 99.
+        02 audit-start-mm pic 99.
+        02 audit-start-ss pic 99.
+        02 audit-start-cc pic 99.
+    01 audit-end-date      pic 9(8).
+    01 audit-end-time.
+        02 audit-end-hh   pic 99.
+        02 audit-end-mm   pic 99.
+        02 audit-end-ss   pic 99.
+        02 audit-end-cc   pic 99.
+    01 audit-start-ts      pic X(14).
+    01 audit-end-ts        pic X(14).
+    01 audit-return-code   usage is binary-long value is zero.
+
+    *> pre-execution bracket-nesting validation (request 007)
+    01 bv-cur-line      usage is binary-long value is 1.
+    01 bv-cur-col       usage is binary-long value is 1.
+    01 bv-error-count   usage is binary-long value is zero.
+    *> count of valid instruction characters, checked against
+    *> brainfuck-code's 16384-entry occurs cap (see bf-validate) --
+    *> distinct from bv-error-count/bv-cur-line/-col, which track
+    *> bracket balance, not table capacity.
+    01 bv-instr-count   usage is binary-long value is zero.
+    01 bv-invalid-flag  pic X value is 'N'.
+        88 bv-invalid             value is 'Y'.
+    01 bv-line-display  pic Z(9)9.
+    01 bv-col-display   pic Z(9)9.
+    01 bv-stack.
+        02 bv-stack-depth usage is binary-long value is zero.
+        02 bv-stack-entry occurs 0 to 16384 times depending on bv-stack-depth
+                           indexed by bv-idx.
+            03 bv-stack-line usage is binary-long.
+            03 bv-stack-col  usage is binary-long.
+
     01 brainfuck.
-        02 brainfuck-counter      usage is binary-int.
-        02 brainfuck-tape         usage is binary-char unsigned
-                                  occurs 30000 times indexed by brainfuck-dptr.
+        02 brainfuck-counter      usage is binary-long.
+        02 brainfuck-instr-count  usage is binary-long value is zero.
         02 brainfuck-hoisted-iptr usage is index.
         02 brainfuck-last-instr   pic X.
         02 brainfuck-code         occurs 0 to 16384 times depending on source-len
                                   indexed by brainfuck-iptr.
             03 brainfuck-code-instr  pic X.
-            03 brainfuck-code-value  usage is binary-int.
+            03 brainfuck-code-value  usage is binary-long.
             03 brainfuck-code-offset usage is index.
 
+    01 brainfuck-tape-table.
+        02 brainfuck-tape usage is binary-char unsigned
+                           occurs 1 to 1000000 times depending on tape-length
+                           indexed by brainfuck-dptr.
+
+linkage section.
+    01 ln-source-file      pic X(255).
+    01 ln-return-code      usage is binary-long.
+    01 ln-error-message    pic X(80).
+    01 ln-max-instructions usage is binary-long.
+
 procedure division.
 declaratives.
 
 file-error section.
 use after standard error procedure on Source-File.
+    move spaces to bf-error-message.
     evaluate file-status
-        when 35    display "cannot find file " trim(file-arg, trailing) upon stderr
-        when other display "error with file (" file-status ")" upon stderr
+        when 35    string "cannot find file " trim(file-arg, trailing)
+                       into bf-error-message
+        when other string "error with file (" file-status ")"
+                       into bf-error-message
     end-evaluate.
 
+    if bf-is-entry-call
+        move bf-error-message to ln-error-message
+        move 1 to ln-return-code
+    else
+        display trim(bf-error-message, trailing) upon stderr
+        move 1 to return-code
+        move 1 to audit-return-code
+        *> the audit write is inlined here rather than PERFORMed from
+        *> bf-audit-finish -- standard COBOL restricts DECLARATIVES
+        *> sections to PERFORMing only other DECLARATIVES paragraphs,
+        *> and GnuCOBOL flags crossing that boundary under -Wdialect.
+        accept audit-end-date from date yyyymmdd
+        accept audit-end-time from time
+        move spaces to audit-start-ts
+        string audit-start-date
+                   audit-start-hh audit-start-mm audit-start-ss
+            into audit-start-ts
+        move spaces to audit-end-ts
+        string audit-end-date
+                   audit-end-hh audit-end-mm audit-end-ss
+            into audit-end-ts
+        move spaces to au-record
+        move file-arg to au-source-file
+        move audit-start-ts to au-start-ts
+        move audit-end-ts to au-end-ts
+        move audit-user to au-user
+        move audit-return-code to au-return-code
+        move brainfuck-instr-count to au-instr-count
+        open extend Audit-File
+        if audit-file-status = 35
+            open output Audit-File
+        end-if
+        write au-record
+        close Audit-File
+    end-if.
+
+    goback.
+
+checkpoint-file-error section.
+use after standard error procedure on Checkpoint-File.
+    *> a missing restart dataset just means this is a fresh run; any
+    *> other error is worth a note, but neither case should fail the
+    *> job the way a missing Source-File does.
+    if checkpoint-file-status not = 35
+        display "warning: checkpoint file error (" checkpoint-file-status ")"
+            upon stderr
+    end-if.
+
+trace-file-error section.
+use after standard error procedure on Trace-File.
+    display "error with trace file (" trace-file-status ")" upon stderr.
+    move 1 to return-code
+    move 1 to audit-return-code
+    accept audit-end-date from date yyyymmdd
+    accept audit-end-time from time
+    move spaces to audit-start-ts
+    string audit-start-date
+               audit-start-hh audit-start-mm audit-start-ss
+        into audit-start-ts
+    move spaces to audit-end-ts
+    string audit-end-date
+               audit-end-hh audit-end-mm audit-end-ss
+        into audit-end-ts
+    move spaces to au-record
+    move file-arg to au-source-file
+    move audit-start-ts to au-start-ts
+    move audit-end-ts to au-end-ts
+    move audit-user to au-user
+    move audit-return-code to au-return-code
+    move brainfuck-instr-count to au-instr-count
+    open extend Audit-File
+    if audit-file-status = 35
+        open output Audit-File
+    end-if
+    write au-record
+    close Audit-File.
     goback.
+
+output-file-error section.
+use after standard error procedure on Output-File.
+    display "error with output file (" output-file-status ")" upon stderr.
+    move 1 to return-code
+    move 1 to audit-return-code
+    accept audit-end-date from date yyyymmdd
+    accept audit-end-time from time
+    move spaces to audit-start-ts
+    string audit-start-date
+               audit-start-hh audit-start-mm audit-start-ss
+        into audit-start-ts
+    move spaces to audit-end-ts
+    string audit-end-date
+               audit-end-hh audit-end-mm audit-end-ss
+        into audit-end-ts
+    move spaces to au-record
+    move file-arg to au-source-file
+    move audit-start-ts to au-start-ts
+    move audit-end-ts to au-end-ts
+    move audit-user to au-user
+    move audit-return-code to au-return-code
+    move brainfuck-instr-count to au-instr-count
+    open extend Audit-File
+    if audit-file-status = 35
+        open output Audit-File
+    end-if
+    write au-record
+    close Audit-File.
+    goback.
+
+input-file-error section.
+use after standard error procedure on Input-File.
+    display "error with input file (" input-file-status ")" upon stderr.
+    move 1 to return-code
+    move 1 to audit-return-code
+    accept audit-end-date from date yyyymmdd
+    accept audit-end-time from time
+    move spaces to audit-start-ts
+    string audit-start-date
+               audit-start-hh audit-start-mm audit-start-ss
+        into audit-start-ts
+    move spaces to audit-end-ts
+    string audit-end-date
+               audit-end-hh audit-end-mm audit-end-ss
+        into audit-end-ts
+    move spaces to au-record
+    move file-arg to au-source-file
+    move audit-start-ts to au-start-ts
+    move audit-end-ts to au-end-ts
+    move audit-user to au-user
+    move audit-return-code to au-return-code
+    move brainfuck-instr-count to au-instr-count
+    open extend Audit-File
+    if audit-file-status = 35
+        open output Audit-File
+    end-if
+    write au-record
+    close Audit-File.
+    goback.
+
+audit-file-error section.
+use after standard error procedure on Audit-File.
+    *> logging the run is best-effort -- an audit-dataset problem
+    *> shouldn't be allowed to fail the BF job itself. Status 35 is the
+    *> expected/benign first-write case (bf-audit-finish falls back to
+    *> OPEN OUTPUT when EXTEND finds nothing there yet), same as the
+    *> Checkpoint-File guard above.
+    if audit-file-status not = 35
+        display "warning: audit file error (" audit-file-status ")" upon stderr
+    end-if.
+
 end declaratives.
 
 main section.
 main-procedure.
+    perform bf-audit-start.
+
     display 1 upon argument-number.
     accept file-arg from argument-value
         on exception perform no-such-arg.
 
+    display 2 upon argument-number.
+    accept checkpoint-file-arg from argument-value
+        on exception continue.
+
+    display 3 upon argument-number.
+    accept checkpoint-interval-arg from argument-value
+        on exception continue.
+
+    display 4 upon argument-number.
+    accept trace-file-arg from argument-value
+        on exception continue.
+
+    display 5 upon argument-number.
+    accept output-file-arg from argument-value
+        on exception continue.
+
+    display 6 upon argument-number.
+    accept max-instructions-arg from argument-value
+        on exception continue.
+    if max-instructions-arg not = spaces
+        move max-instructions-arg to max-instructions
+    end-if
+
+    display 7 upon argument-number.
+    accept input-file-arg from argument-value
+        on exception continue.
+
+    display 8 upon argument-number.
+    accept tape-length-arg from argument-value
+        on exception continue.
+    if tape-length-arg not = spaces
+        move tape-length-arg to tape-length
+        if tape-length is zero
+            move 30000 to tape-length
+        end-if
+    end-if
+
+    display 9 upon argument-number.
+    accept audit-file-arg from argument-value
+        on exception continue.
+    if audit-file-arg = spaces
+        move "brainfuck-audit.log" to audit-file-arg
+    end-if
+
+    if checkpoint-file-arg not = spaces
+        set checkpointing-enabled to true
+        move checkpoint-interval-arg to checkpoint-interval
+        if checkpoint-interval is zero
+            move 100000 to checkpoint-interval
+        end-if
+    end-if
+
+    if trace-file-arg not = spaces
+        set tracing-enabled to true
+    end-if
+
+    if output-file-arg not = spaces
+        set output-to-file to true
+    end-if
+
+    if input-file-arg not = spaces
+        set input-from-file to true
+    end-if
+
+    perform bf-validate.
+    if bv-invalid
+        perform bf-validate-reject
+    end-if.
+
+    set brainfuck-iptr to 1.
+    set brainfuck-dptr to 1.
     perform bf-read.
+    set brainfuck-iptr to 1.
+    perform bf-checkpoint-restore.
+
+    if tracing-enabled
+        open output Trace-File
+    end-if
+
+    if output-to-file
+        open output Output-File
+    end-if
+
+    if input-from-file
+        open input Input-File
+    end-if
+
+    accept stat-start-time from time.
+
     perform bf-run.
 
+    accept stat-end-time from time.
+
+    if tracing-enabled
+        close Trace-File
+    end-if
+
+    if output-to-file
+        close Output-File
+    end-if
+
+    if input-from-file
+        close Input-File
+    end-if
+
+    if checkpointing-enabled
+        perform bf-checkpoint-clear
+    end-if.
+
+    perform bf-print-stats.
+
+    move 0 to audit-return-code
+    perform bf-audit-finish.
+
     stop run.
 
+bf-audit-start.
+    *> defaulted here, unconditionally, rather than alongside the other
+    *> positional args below -- no-such-arg can call bf-audit-finish
+    *> before argument 9 is ever parsed, and an audit write needs a
+    *> dataset name no matter how early the run aborts.
+    move "brainfuck-audit.log" to audit-file-arg
+    accept audit-start-date from date yyyymmdd.
+    accept audit-start-time from time.
+    accept audit-user from environment "USER".
+
+bf-audit-finish.
+    accept audit-end-date from date yyyymmdd.
+    accept audit-end-time from time.
+
+    move spaces to audit-start-ts
+    string audit-start-date
+               audit-start-hh audit-start-mm audit-start-ss
+        into audit-start-ts
+    move spaces to audit-end-ts
+    string audit-end-date
+               audit-end-hh audit-end-mm audit-end-ss
+        into audit-end-ts
+
+    move spaces to au-record
+    move file-arg to au-source-file
+    move audit-start-ts to au-start-ts
+    move audit-end-ts to au-end-ts
+    move audit-user to au-user
+    move audit-return-code to au-return-code
+    move brainfuck-instr-count to au-instr-count
+
+    open extend Audit-File
+    if audit-file-status = 35
+        open output Audit-File
+    end-if
+    write au-record
+    close Audit-File.
+
+bf-validate.
+    *> pre-execution pass: walk Source-File once tracking line/column and
+    *> a stack of open '['s, reporting every mismatched bracket before
+    *> bf-run ever starts, instead of discovering the first one deep into
+    *> a run the way bf-rbracket/bf-lbracket's unbalanced-brackets does.
+    move 1 to bv-cur-line
+    move 1 to bv-cur-col
+    move 0 to bv-stack-depth
+    move 0 to bv-error-count
+    move 0 to bv-instr-count
+    move 'N' to bv-invalid-flag
+
+    open input Source-File.
+
+    perform forever
+        read Source-File next record
+            at end exit perform
+        end-read
+
+        evaluate fs-instruction
+            when '['
+                add 1 to bv-instr-count
+                add 1 to bv-stack-depth
+                set bv-idx to bv-stack-depth
+                move bv-cur-line to bv-stack-line(bv-idx)
+                move bv-cur-col to bv-stack-col(bv-idx)
+            when ']'
+                add 1 to bv-instr-count
+                if bv-stack-depth = 0
+                    perform bf-validate-report-rbracket
+                else
+                    subtract 1 from bv-stack-depth
+                end-if
+            when '>'
+            when '<'
+            when '+'
+            when '-'
+            when '.'
+            when ','
+                add 1 to bv-instr-count
+        end-evaluate
+
+        if fs-instruction = x"0A"
+            add 1 to bv-cur-line
+            move 1 to bv-cur-col
+        else
+            add 1 to bv-cur-col
+        end-if
+    end-perform.
+
+    close Source-File.
+
+    *> brainfuck-code has a hard 16384-entry occurs cap (request 007's
+    *> own source-len-vs-16384 limit) -- check it here, before bf-read
+    *> ever indexes brainfuck-iptr past it and writes into whatever
+    *> working-storage follows the `01 brainfuck.` group.
+    if bv-instr-count > 16384
+        perform bf-validate-too-large
+    end-if.
+
+    perform varying bv-idx from 1 by 1 until bv-idx > bv-stack-depth
+        perform bf-validate-report-lbracket
+    end-perform.
+
+    move 0 to bv-stack-depth.
+
+bf-validate-report-rbracket.
+    add 1 to bv-error-count
+    set bv-invalid to true
+    move bv-cur-line to bv-line-display
+    move bv-cur-col to bv-col-display
+    display "source error: unmatched ']' at line "
+        trim(bv-line-display, leading) ", column "
+        trim(bv-col-display, leading) upon stderr.
+
+bf-validate-report-lbracket.
+    add 1 to bv-error-count
+    set bv-invalid to true
+    move bv-stack-line(bv-idx) to bv-line-display
+    move bv-stack-col(bv-idx) to bv-col-display
+    display "source error: unmatched '[' at line "
+        trim(bv-line-display, leading) ", column "
+        trim(bv-col-display, leading) upon stderr.
+
+bf-validate-too-large.
+    move spaces to bf-error-message
+    move bv-instr-count to bv-line-display
+    string "source has "
+               trim(bv-line-display, leading)
+               " instructions, exceeding the 16384-entry limit"
+        into bf-error-message
+
+    if bf-is-entry-call
+        move bf-error-message to ln-error-message
+        move 1 to ln-return-code
+        goback
+    else
+        display trim(bf-error-message, trailing) upon stderr
+        move 1 to audit-return-code
+        perform bf-audit-finish
+        stop run returning 1
+    end-if.
+
+bf-validate-reject.
+    move spaces to bf-error-message
+    move bv-error-count to bv-line-display
+    string trim(bv-line-display, leading)
+               " unbalanced bracket(s) found; source rejected"
+        into bf-error-message
+
+    if bf-is-entry-call
+        move bf-error-message to ln-error-message
+        move 1 to ln-return-code
+        goback
+    else
+        display trim(bf-error-message, trailing) upon stderr
+        move 1 to audit-return-code
+        perform bf-audit-finish
+        stop run returning 1
+    end-if.
+
 bf-read.
     open input Source-File.
 
@@ -77,7 +700,7 @@ bf-read.
 
                 *> Aggregate sequential +, -, <, and >s onto
                 *> brainfuck-code-value.
-                if brainfuck-last-instr equals fs-instruction
+                if brainfuck-last-instr = fs-instruction
                     add 1 to brainfuck-code-value(brainfuck-iptr - 1)
                 else
                     move fs-instruction to brainfuck-code-instr(brainfuck-iptr)
@@ -100,29 +723,247 @@ bf-read.
 
     close Source-File.
 
-bf-run.
-    set brainfuck-iptr to 1.
+    move brainfuck-iptr to brainfuck-code-len
+    subtract 1 from brainfuck-code-len.
 
-    perform until brainfuck-iptr > source-len
+bf-run.
+    perform until brainfuck-iptr > brainfuck-code-len
         evaluate brainfuck-code-instr(brainfuck-iptr)
-            when '>' set brainfuck-dptr up   by brainfuck-code-value(brainfuck-iptr)
-            when '<' set brainfuck-dptr down by brainfuck-code-value(brainfuck-iptr)
-            when '+' add      brainfuck-code-value(brainfuck-iptr) to   brainfuck-tape(brainfuck-dptr)
-            when '-' subtract brainfuck-code-value(brainfuck-iptr) from brainfuck-tape(brainfuck-dptr)
-            when '.' display char(brainfuck-tape(brainfuck-dptr) + 1) with no advancing
-            when ',' perform bf-input
-            when '[' perform bf-rbracket
-            when ']' perform bf-lbracket
+            when '>'
+                compute bf-new-dptr = brainfuck-dptr + brainfuck-code-value(brainfuck-iptr)
+                if bf-new-dptr > tape-length
+                    perform bf-tape-out-of-range
+                else
+                    set brainfuck-dptr up by brainfuck-code-value(brainfuck-iptr)
+                end-if
+                add 1 to stat-count-gt
+            when '<'
+                compute bf-new-dptr = brainfuck-dptr - brainfuck-code-value(brainfuck-iptr)
+                if bf-new-dptr < 1
+                    perform bf-tape-out-of-range
+                else
+                    set brainfuck-dptr down by brainfuck-code-value(brainfuck-iptr)
+                end-if
+                add 1 to stat-count-lt
+            when '+'
+                add brainfuck-code-value(brainfuck-iptr) to brainfuck-tape(brainfuck-dptr)
+                add 1 to stat-count-plus
+            when '-'
+                subtract brainfuck-code-value(brainfuck-iptr) from brainfuck-tape(brainfuck-dptr)
+                add 1 to stat-count-minus
+            when '.'
+                perform bf-output
+                add 1 to stat-count-dot
+            when ','
+                perform bf-input
+                add 1 to stat-count-comma
+            when '['
+                perform bf-rbracket
+                add 1 to stat-count-lbrack
+            when ']'
+                perform bf-lbracket
+                add 1 to stat-count-rbrack
         end-evaluate
 
+        if brainfuck-dptr > stat-max-dptr
+            move brainfuck-dptr to stat-max-dptr
+        end-if
+
+        if tracing-enabled
+            perform bf-trace-write
+        end-if
+
+        add 1 to brainfuck-instr-count
+
         set brainfuck-iptr up by 1
+
+        *> saved *after* advancing brainfuck-iptr so a checkpoint always
+        *> records the next instruction to run, not the one just
+        *> executed -- otherwise restoring from it would re-execute
+        *> (double-apply) that instruction.
+        if checkpointing-enabled
+            perform bf-checkpoint-save-if-due
+        end-if
     end-perform.
 
+bf-print-stats.
+    *> wall-clock runtime, measured via ACCEPT FROM TIME around bf-run;
+    *> a midnight rollover during a run adds a day's worth of hundredths
+    *> back in rather than reporting a negative elapsed time.
+    compute stat-elapsed-hundredths =
+        ((stat-end-hh * 3600 + stat-end-mm * 60 + stat-end-ss) * 100 + stat-end-cc)
+        - ((stat-start-hh * 3600 + stat-start-mm * 60 + stat-start-ss) * 100 + stat-start-cc)
+
+    if stat-elapsed-hundredths < 0
+        add 8640000 to stat-elapsed-hundredths
+    end-if
+
+    divide stat-elapsed-hundredths by 100
+        giving stat-elapsed-seconds
+        remainder stat-elapsed-remainder
+    end-divide
+
+    display " ".
+    display "==== brainfuck run statistics ====".
+
+    move brainfuck-instr-count to stat-display
+    display "instructions executed: " trim(stat-display, leading).
+
+    move stat-count-gt to stat-display
+    display "  > " trim(stat-display, leading).
+    move stat-count-lt to stat-display
+    display "  < " trim(stat-display, leading).
+    move stat-count-plus to stat-display
+    display "  + " trim(stat-display, leading).
+    move stat-count-minus to stat-display
+    display "  - " trim(stat-display, leading).
+    move stat-count-dot to stat-display
+    display "  . " trim(stat-display, leading).
+    move stat-count-comma to stat-display
+    display "  , " trim(stat-display, leading).
+    move stat-count-lbrack to stat-display
+    display "  [ " trim(stat-display, leading).
+    move stat-count-rbrack to stat-display
+    display "  ] " trim(stat-display, leading).
+
+    move stat-max-dptr to stat-display
+    display "highest tape pointer reached: " trim(stat-display, leading).
+
+    move stat-elapsed-seconds to stat-display
+    move stat-elapsed-remainder to stat-elapsed-remainder-display
+    display "wall-clock runtime: " trim(stat-display, leading)
+        "." stat-elapsed-remainder-display " seconds".
+
+bf-trace-write.
+    move spaces to tr-record
+    move brainfuck-iptr to tr-iptr
+    move brainfuck-code-instr(brainfuck-iptr) to tr-instr
+    move brainfuck-dptr to tr-dptr
+    move brainfuck-tape(brainfuck-dptr) to tr-cell
+    write tr-record.
+
+bf-checkpoint-restore.
+    if checkpointing-enabled
+        open input Checkpoint-File
+        if checkpoint-file-status = 0
+            read Checkpoint-File next record
+                at end continue
+            end-read
+
+            if checkpoint-file-status = 0
+                set brainfuck-iptr to cp-iptr
+                set brainfuck-dptr to cp-dptr
+                move cp-instr-count to brainfuck-instr-count
+
+                move cp-count-gt     to stat-count-gt
+                move cp-count-lt     to stat-count-lt
+                move cp-count-plus   to stat-count-plus
+                move cp-count-minus  to stat-count-minus
+                move cp-count-dot    to stat-count-dot
+                move cp-count-comma  to stat-count-comma
+                move cp-count-lbrack to stat-count-lbrack
+                move cp-count-rbrack to stat-count-rbrack
+                move cp-max-dptr     to stat-max-dptr
+
+                *> a checkpoint always carries the tape length it was
+                *> saved with (request 008) -- resuming with a different
+                *> size would silently truncate or corrupt the restored
+                *> tape, so the checkpoint's size wins over whatever
+                *> tape-length-arg this invocation was given.
+                move cp-tape-length to tape-length
+
+                perform varying checkpoint-idx from 1 by 1
+                        until checkpoint-idx > tape-length
+                    move cp-tape(checkpoint-idx) to brainfuck-tape(checkpoint-idx)
+                end-perform
+
+                display "resuming from checkpoint at instruction "
+                    brainfuck-iptr upon stderr
+            end-if
+
+            close Checkpoint-File
+        end-if
+    end-if.
+
+bf-checkpoint-save-if-due.
+    divide brainfuck-instr-count by checkpoint-interval
+        giving checkpoint-divisor-work
+        remainder checkpoint-remainder
+    end-divide
+
+    if checkpoint-remainder = 0
+        perform bf-checkpoint-save
+    end-if.
+
+bf-checkpoint-save.
+    move brainfuck-iptr to cp-iptr
+    move brainfuck-dptr to cp-dptr
+    move brainfuck-instr-count to cp-instr-count
+    move tape-length to cp-tape-length
+
+    move stat-count-gt     to cp-count-gt
+    move stat-count-lt     to cp-count-lt
+    move stat-count-plus   to cp-count-plus
+    move stat-count-minus  to cp-count-minus
+    move stat-count-dot    to cp-count-dot
+    move stat-count-comma  to cp-count-comma
+    move stat-count-lbrack to cp-count-lbrack
+    move stat-count-rbrack to cp-count-rbrack
+    move stat-max-dptr     to cp-max-dptr
+
+    perform varying checkpoint-idx from 1 by 1 until checkpoint-idx > tape-length
+        move brainfuck-tape(checkpoint-idx) to cp-tape(checkpoint-idx)
+    end-perform
+
+    open output Checkpoint-File
+    write cp-record
+    close Checkpoint-File.
+
+bf-checkpoint-clear.
+    *> a successful run must not leave a stale checkpoint behind --
+    *> otherwise the *next*, unrelated run against the same checkpoint
+    *> dataset (the normal case for a shop that reuses a fixed
+    *> checkpoint-dataset name across resubmissions) silently resumes
+    *> from this run's leftover progress instead of starting fresh.
+    *> OPEN OUTPUT with no WRITE truncates the dataset to empty, so a
+    *> later bf-checkpoint-restore's read hits AT END immediately and
+    *> takes the no-checkpoint-found path.
+    open output Checkpoint-File
+    close Checkpoint-File.
+
+bf-output.
+    if output-to-file
+        move char(brainfuck-tape(brainfuck-dptr) + 1) to of-record
+        write of-record
+    else
+        display char(brainfuck-tape(brainfuck-dptr) + 1) with no advancing
+    end-if.
+
 bf-input.
-    accept tmp-input.
-    move ord(tmp-input) to brainfuck-tape(brainfuck-dptr).
+    if input-from-file
+        *> once the input dataset is exhausted, further ','s are a no-op
+        *> and leave the current cell's value as it stands.
+        if not input-at-end
+            read Input-File next record
+                at end set input-at-end to true
+            end-read
+            if not input-at-end
+                *> ord() is 1-based (mirrors char()'s 1-based convention,
+                *> which bf-output already compensates for via char(+1)),
+                *> so the matching compensation on the way in is -1.
+                compute brainfuck-tape(brainfuck-dptr) = ord(if-record) - 1
+            end-if
+        end-if
+    else
+        accept tmp-input
+        compute brainfuck-tape(brainfuck-dptr) = ord(tmp-input) - 1
+    end-if.
 
 bf-rbracket.
+    if max-instructions > 0 and brainfuck-instr-count >= max-instructions
+        perform runaway-loop-abort
+    end-if
+
     if brainfuck-tape(brainfuck-dptr) is zero
         if brainfuck-code-offset(brainfuck-iptr) is not zero
             *> We have a cached offset!
@@ -135,7 +976,7 @@ bf-rbracket.
             perform until brainfuck-counter <= 0
                 set brainfuck-iptr up by 1
 
-                if brainfuck-iptr > source-len
+                if brainfuck-iptr > brainfuck-code-len
                     perform unbalanced-brackets
                 end-if
 
@@ -153,6 +994,10 @@ bf-rbracket.
     end-if.
 
 bf-lbracket.
+    if max-instructions > 0 and brainfuck-instr-count >= max-instructions
+        perform runaway-loop-abort
+    end-if
+
     if brainfuck-tape(brainfuck-dptr) is not zero
         if brainfuck-code-offset(brainfuck-iptr) is not zero
             *> We have a cached offset!
@@ -183,11 +1028,129 @@ bf-lbracket.
     end-if.
 
 unbalanced-brackets.
-    display "unbalanced brackets." upon stderr.
-    stop run returning 1.
+    move "unbalanced brackets." to bf-error-message.
+
+    if bf-is-entry-call
+        move bf-error-message to ln-error-message
+        move 1 to ln-return-code
+        goback
+    else
+        display trim(bf-error-message, trailing) upon stderr
+        move 1 to audit-return-code
+        perform bf-audit-finish
+        stop run returning 1
+    end-if.
 
 no-such-arg.
     display "missing 'filename' argument" upon stderr.
+    move 1 to audit-return-code
+    perform bf-audit-finish.
     stop run returning 1.
 
+runaway-loop-abort.
+    move brainfuck-instr-count to wrk-count-display
+    move max-instructions to wrk-limit-display
+    move spaces to bf-error-message
+    string "runaway-loop safeguard: aborted after "
+               trim(wrk-count-display, leading)
+               " instructions (limit "
+               trim(wrk-limit-display, leading)
+               ")"
+        into bf-error-message
+
+    if bf-is-entry-call
+        move bf-error-message to ln-error-message
+        move 1 to ln-return-code
+        goback
+    else
+        display trim(bf-error-message, trailing) upon stderr
+        move 1 to audit-return-code
+        perform bf-audit-finish
+        stop run returning 1
+    end-if.
+
+bf-tape-out-of-range.
+    compute wrk-instr-display = brainfuck-instr-count + 1
+    move spaces to bf-error-message
+    string "tape pointer out of range at instruction "
+               trim(wrk-instr-display, leading)
+        into bf-error-message
+
+    if bf-is-entry-call
+        move bf-error-message to ln-error-message
+        move 1 to ln-return-code
+        goback
+    else
+        display trim(bf-error-message, trailing) upon stderr
+        move 1 to audit-return-code
+        perform bf-audit-finish
+        stop run returning 1
+    end-if.
+
+bf-reset-state.
+    *> clear all per-source state so a fresh CALL via the BF-INVOKE
+    *> entry point (request 002, batch driver) never sees tape, code,
+    *> or offset-cache contents left over from a prior source file.
+    move 16384 to source-len
+    perform varying checkpoint-idx from 1 by 1 until checkpoint-idx > 16384
+        move spaces to brainfuck-code-instr(checkpoint-idx)
+        move 0 to brainfuck-code-value(checkpoint-idx)
+        set brainfuck-code-offset(checkpoint-idx) to 0
+    end-perform
+    move 0 to source-len
+
+    move 30000 to tape-length
+    perform varying checkpoint-idx from 1 by 1 until checkpoint-idx > tape-length
+        move 0 to brainfuck-tape(checkpoint-idx)
+    end-perform
+    set brainfuck-dptr to 1
+    set brainfuck-iptr to 1
+    set brainfuck-hoisted-iptr to 1
+
+    move 0 to brainfuck-instr-count
+    move 0 to brainfuck-counter
+    move spaces to brainfuck-last-instr
+
+    move 'N' to checkpoint-enabled
+    move 'N' to trace-enabled
+    move 'N' to output-enabled
+    move 'N' to input-enabled
+    move 'N' to input-eof-flag
+    move spaces to checkpoint-file-arg
+    move spaces to trace-file-arg
+    move spaces to output-file-arg
+    move spaces to input-file-arg
+    move 0 to max-instructions
+    move spaces to bf-error-message.
+
+*> Callable entry point for request 002's batch driver: runs one
+*> source file to completion and returns a status instead of
+*> stopping the run. Trace/checkpoint/output/input files are not
+*> offered here -- the driver runs a queue of plain sources, and a
+*> source that needs those should be run through the normal
+*> command-line entry point. ln-max-instructions (request 004) IS
+*> honored here -- a runaway source in a batch queue must fail that
+*> one entry instead of hanging the whole job.
+entry "BF-INVOKE" using ln-source-file ln-return-code ln-error-message
+        ln-max-instructions.
+bf-invoke-procedure.
+    set bf-is-entry-call to true
+    move 0 to ln-return-code
+    move spaces to ln-error-message
+
+    perform bf-reset-state
+    move ln-source-file to file-arg
+    move ln-max-instructions to max-instructions
+
+    perform bf-validate
+    if bv-invalid
+        perform bf-validate-reject
+    end-if
+
+    perform bf-read
+    set brainfuck-iptr to 1
+    perform bf-run
+
+    goback.
+
 end program brainfuck.
