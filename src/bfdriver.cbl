@@ -0,0 +1,130 @@
+        >>source format is free
+identification division.
+program-id. bfdriver.
+
+environment division.
+configuration section.
+repository.
+    function trim intrinsic.
+
+input-output section.
+file-control.
+    select Control-File assign to dynamic control-file-arg
+        organization is line sequential
+        file status is control-file-status.
+
+data division.
+file section.
+    fd Control-File.
+    01 ctl-record  pic X(255).
+
+working-storage section.
+    01 control-file-arg     pic X(255) value is space.
+    01 control-file-status  pic 99.
+
+    01 bf-source-file       pic X(255).
+    01 bf-return-code       usage is binary-long.
+    01 bf-error-message     pic X(80).
+    *> the driver has no CLI slot of its own to configure a per-source
+    *> instruction ceiling (request 004), so one bad/runaway source
+    *> (e.g. an infinite loop with no body) fails just that queue entry
+    *> instead of hanging the whole batch window (request 002).
+    01 bf-max-instructions  usage is binary-long value is 10000000.
+
+    01 run-totals.
+        02 total-count    usage is binary-long value is zero.
+        02 failure-count  usage is binary-long value is zero.
+
+    01 run-totals-display  pic Z(9)9.
+
+    01 exceptions.
+        02 exception-entry occurs 0 to 9999 times depending on failure-count
+                            indexed by exc-idx.
+            03 exc-source-file  pic X(255).
+            03 exc-message      pic X(80).
+
+procedure division.
+declaratives.
+
+control-file-error section.
+use after standard error procedure on Control-File.
+    evaluate control-file-status
+        when 35    display "cannot find control file "
+                       trim(control-file-arg, trailing) upon stderr
+        when other display "error with control file ("
+                       control-file-status ")" upon stderr
+    end-evaluate.
+
+    move 1 to return-code.
+
+    goback.
+end declaratives.
+
+main section.
+main-procedure.
+    display 1 upon argument-number.
+    accept control-file-arg from argument-value
+        on exception perform no-control-file.
+
+    open input Control-File.
+
+    perform forever
+        read Control-File next record
+            at end exit perform
+        end-read
+
+        if ctl-record not = spaces
+            perform run-one-source
+        end-if
+    end-perform.
+
+    close Control-File.
+
+    perform print-exception-report.
+
+    if failure-count > 0
+        move 1 to return-code
+    end-if.
+
+    stop run.
+
+run-one-source.
+    add 1 to total-count
+    move ctl-record to bf-source-file
+    move 0 to bf-return-code
+    move spaces to bf-error-message
+
+    call "BF-INVOKE" using bf-source-file bf-return-code bf-error-message
+            bf-max-instructions
+        on exception
+            move "interpreter module not available" to bf-error-message
+            move 1 to bf-return-code
+    end-call
+
+    if bf-return-code not = 0
+        add 1 to failure-count
+        set exc-idx to failure-count
+        move bf-source-file to exc-source-file(exc-idx)
+        move bf-error-message to exc-message(exc-idx)
+    end-if.
+
+print-exception-report.
+    display "==== brainfuck batch run report ====".
+    move total-count to run-totals-display
+    display "sources run:    " trim(run-totals-display, leading).
+    move failure-count to run-totals-display
+    display "sources failed: " trim(run-totals-display, leading).
+
+    if failure-count > 0
+        display "---- exceptions ----"
+        perform varying exc-idx from 1 by 1 until exc-idx > failure-count
+            display trim(exc-source-file(exc-idx), trailing)
+                ": " trim(exc-message(exc-idx), trailing)
+        end-perform
+    end-if.
+
+no-control-file.
+    display "missing 'control file' argument" upon stderr.
+    stop run returning 1.
+
+end program bfdriver.
